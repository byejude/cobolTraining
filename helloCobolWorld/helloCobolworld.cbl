@@ -1,34 +1,655 @@
-*    *****************************************************************
-      *     Author:tulip
-      *     Date:
-      *     Purpose:
-      *     Tectonics: cobc
-      *    *****************************************************************
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. YOUR-PROGRAM-NAME.
-           DATA DIVISION.
-           FILE SECTION.
-           WORKING-STORAGE SECTION.
-           77  GIVE PIC 99.
-           77  GIVE_SAVE PIC 99.
-           PROCEDURE DIVISION.
-
-           MAIN-PROCEDURE.
-               PERFORM DISPLAY-TEST THRU DISPLAY-END.
-
-               STOP RUN.
-           DISPLAY-TEST.
-
-               DISPLAY "TEST"
-               EXIT.
-
-           DISPLAY-END.
-               ACCEPT GIVE
-               MOVE GIVE TO GIVE_SAVE
-               IF GIVE_SAVE > 2 THEN EXIT
-
-                   ELSE
-                       GO TO DISPLAY-TEST.
-
-               END PROGRAM YOUR-PROGRAM-NAME.
-
+000010*    *****************************************************************
+000020*     Author:tulip
+000030*     Date:
+000040*     Purpose:
+000050*     Tectonics: cobc
+000060*
+000070*     Modification History
+000080*     -----------------------------------------------------------------
+000090*     2026-08-09  TUL  Read GIVE values from a batch transaction file
+000100*                      (GIVEIN) instead of console ACCEPT so the job
+000110*                      can run unattended overnight.
+000120*     2026-08-09  TUL  Added a run-control report (GIVERPT) written at
+000130*                      STOP RUN showing cycle counts, min/max/last
+000140*                      GIVE_SAVE and the reason the run ended.
+000150*     2026-08-09  TUL  GIVE is now edited before use; non-numeric or
+000160*                      blank transactions are written to an exceptions
+000170*                      file (GIVEREJ) with a reason code and the run
+000180*                      keeps going instead of aborting or using the
+000190*                      bad value.
+000200*     2026-08-09  TUL  The GIVE_SAVE cutoff is now read from a control
+000210*                      record (GIVECTL) at the start of MAIN-PROCEDURE
+000220*                      instead of being hardcoded, so operations can
+000230*                      change it without a program change.
+000240*     2026-08-09  TUL  Added checkpoint/restart. The run's position is
+000250*                      saved to GIVECKPT periodically so a rerun after
+000260*                      an abend resumes instead of reprocessing the
+000270*                      whole transaction file.
+000280*     2026-08-09  TUL  Added an audit trail (GIVEAUD). Every
+000290*                      DISPLAY-TEST/DISPLAY-END cycle is appended with
+000300*                      its timestamp, sequence number, GIVE and
+000310*                      GIVE_SAVE values, and whether it ended the run,
+000320*                      for compliance review.
+000330*     2026-08-09  TUL  Accepted GIVE values are now written to a feed
+000340*                      file (GIVEFEED) with run-date and sequence
+000350*                      number for the downstream reconciliation job.
+000360*     2026-08-09  TUL  Added a histogram run mode (set via GIVECTL)
+000370*                      that tallies every GIVE value into distribution
+000380*                      buckets and reports the counts instead of
+000390*                      exiting at the first value over cutoff.
+000400*     2026-08-09  TUL  Added a hard maximum-iteration limit (default
+000410*                      1000, overridable via GIVECTL) so a bad input
+000420*                      file or stuck parameter cannot loop the job for
+000430*                      the whole batch window.
+000440*     2026-08-09  TUL  Added a maintenance transaction type (GIVEIN
+000450*                      records beginning "MT") so operations can
+000460*                      change the cutoff, run mode, iteration limit,
+000470*                      and audit logging on/off without a program
+000480*                      change. Audit writes are now gated by the
+000490*                      audit-on switch instead of always firing.
+000500*    *****************************************************************
+000510       IDENTIFICATION DIVISION.
+000520       PROGRAM-ID. YOUR-PROGRAM-NAME.
+000530       ENVIRONMENT DIVISION.
+000540       INPUT-OUTPUT SECTION.
+000550       FILE-CONTROL.
+000560           SELECT GIVE-TRANS-FILE ASSIGN TO "GIVEIN"
+000570               ORGANIZATION IS LINE SEQUENTIAL
+000580               FILE STATUS IS GV-TRANS-FILE-STATUS.
+000590           SELECT GIVE-RPT-FILE ASSIGN TO "GIVERPT"
+000600               ORGANIZATION IS LINE SEQUENTIAL
+000610               FILE STATUS IS GV-RPT-FILE-STATUS.
+000620           SELECT GIVE-EXCEPT-FILE ASSIGN TO "GIVEREJ"
+000630               ORGANIZATION IS LINE SEQUENTIAL
+000640               FILE STATUS IS GV-EXCEPT-FILE-STATUS.
+000650           SELECT GIVE-CTL-FILE ASSIGN TO "GIVECTL"
+000660               ORGANIZATION IS LINE SEQUENTIAL
+000670               FILE STATUS IS GV-CTL-FILE-STATUS.
+000680           SELECT GIVE-CKPT-FILE ASSIGN TO "GIVECKPT"
+000690               ORGANIZATION IS LINE SEQUENTIAL
+000700               FILE STATUS IS GV-CKPT-FILE-STATUS.
+000710           SELECT GIVE-AUDIT-FILE ASSIGN TO "GIVEAUD"
+000720               ORGANIZATION IS LINE SEQUENTIAL
+000730               FILE STATUS IS GV-AUDIT-FILE-STATUS.
+000740           SELECT GIVE-FEED-FILE ASSIGN TO "GIVEFEED"
+000750               ORGANIZATION IS LINE SEQUENTIAL
+000760               FILE STATUS IS GV-FEED-FILE-STATUS.
+000770       DATA DIVISION.
+000780       FILE SECTION.
+000790       FD  GIVE-TRANS-FILE.
+000800       01  TRANS-RECORD.
+000810           05  TRANS-GIVE-RAW      PIC X(02).
+000820           05  FILLER              PIC X(48).
+000830       01  TRANS-MAINT-VIEW REDEFINES TRANS-RECORD.
+000840           05  MAINT-TYPE-CODE     PIC X(02).
+000850               88  TRANS-IS-MAINT          VALUE "MT".
+000860           05  MAINT-FIELD-CODE    PIC X(02).
+000870           05  MAINT-CUTOFF-VALUE  PIC 9(02).
+000880           05  MAINT-AUDIT-FLAG    PIC X(01).
+000890           05  MAINT-MAX-ITER-VALUE PIC 9(05).
+000900           05  MAINT-MODE-FLAG     PIC X(01).
+000910           05  FILLER              PIC X(37).
+000920       FD  GIVE-RPT-FILE.
+000930       01  RPT-LINE                PIC X(80).
+000940       FD  GIVE-EXCEPT-FILE.
+000950       01  EXCEPT-RECORD.
+000960           05  EXCEPT-SEQ-NO       PIC 9(05).
+000970           05  EXCEPT-RAW-VALUE    PIC X(02).
+000980           05  EXCEPT-REASON-CODE  PIC X(02).
+000990           05  EXCEPT-REASON-TEXT  PIC X(30).
+001000       FD  GIVE-CTL-FILE.
+001010       01  CTL-RECORD.
+001020           05  CTL-CUTOFF          PIC 9(02).
+001030           05  CTL-MODE            PIC X(01).
+001040           05  CTL-MAX-ITER        PIC 9(05).
+001050           05  CTL-AUDIT-FLAG      PIC X(01).
+001060           05  FILLER              PIC X(41).
+001070       FD  GIVE-CKPT-FILE.
+001080       01  CKPT-RECORD.
+001090           05  CKPT-SEQ-NO         PIC 9(05).
+001100           05  CKPT-ITER-COUNT     PIC 9(05).
+001110           05  CKPT-LAST-GIVE      PIC 99.
+001120           05  CKPT-LAST-GIVE-SAVE PIC 99.
+001130           05  CKPT-TEST-COUNT     PIC 9(05).
+001140           05  CKPT-MIN-GIVE-SAVE  PIC 99.
+001150           05  CKPT-MAX-GIVE-SAVE  PIC 99.
+001160           05  CKPT-HIST-ZERO      PIC 9(05).
+001170           05  CKPT-HIST-ONE       PIC 9(05).
+001180           05  CKPT-HIST-TWO       PIC 9(05).
+001190           05  CKPT-HIST-OVER      PIC 9(05).
+001200           05  CKPT-CUTOFF         PIC 99.
+001210           05  CKPT-MAX-ITER       PIC 9(05).
+001220           05  CKPT-RUN-MODE       PIC X(01).
+001230           05  CKPT-AUDIT-FLAG     PIC X(01).
+001240       FD  GIVE-AUDIT-FILE.
+001250       01  AUDIT-RECORD.
+001260           05  AUDIT-DATE          PIC 9(06).
+001270           05  AUDIT-TIME          PIC 9(08).
+001280           05  AUDIT-SEQ-NO        PIC 9(05).
+001290           05  AUDIT-GIVE-VALUE    PIC 99.
+001300           05  AUDIT-GIVE-SAVE-VALUE PIC 99.
+001310           05  AUDIT-EXIT-SWITCH   PIC X(01).
+001320       FD  GIVE-FEED-FILE.
+001330       01  FEED-RECORD.
+001340           05  FEED-RUN-DATE       PIC 9(06).
+001350           05  FEED-SEQ-NO         PIC 9(05).
+001360           05  FEED-GIVE-VALUE     PIC 99.
+001370           05  FILLER              PIC X(65).
+001380       WORKING-STORAGE SECTION.
+001390       77  GIVE PIC 99.
+001400       77  GIVE_SAVE PIC 99.
+001410       77  GV-EOF-SWITCH           PIC X(01) VALUE "N".
+001420           88  GV-END-OF-FILE                VALUE "Y".
+001430       77  GV-TEST-COUNT           PIC 9(05) COMP VALUE ZERO.
+001440       77  GV-MIN-GIVE-SAVE        PIC 99 VALUE 99.
+001450       77  GV-MAX-GIVE-SAVE        PIC 99 VALUE ZERO.
+001460       77  GV-LAST-GIVE-SAVE       PIC 99 VALUE ZERO.
+001470       77  GV-EXIT-REASON          PIC X(34) VALUE SPACES.
+001480       77  GV-SEQ-NO               PIC 9(05) COMP VALUE ZERO.
+001490       77  GV-GIVE-STATUS-SWITCH   PIC X(01) VALUE "Y".
+001500           88  GV-VALID-GIVE                 VALUE "Y".
+001510           88  GV-GIVE-INVALID               VALUE "N".
+001520       77  GV-CUTOFF               PIC 99 VALUE 2.
+001530       77  GV-CTL-FILE-STATUS      PIC X(02) VALUE SPACES.
+001540           88  GV-CTL-FILE-OK                VALUE "00".
+001550       77  GV-CKPT-FILE-STATUS     PIC X(02) VALUE SPACES.
+001560           88  GV-CKPT-FILE-OK               VALUE "00".
+001570       77  GV-CKPT-FOUND-SWITCH    PIC X(01) VALUE "N".
+001580           88  GV-CKPT-FOUND                 VALUE "Y".
+001590       77  GV-CKPT-EOF-SWITCH      PIC X(01) VALUE "N".
+001600           88  GV-CKPT-AT-EOF                VALUE "Y".
+001610       77  GV-ITER-COUNT           PIC 9(05) COMP VALUE ZERO.
+001620       77  GV-CKPT-INTERVAL        PIC 9(03) VALUE 10.
+001630       77  GV-CKPT-REMAINDER       PIC 9(03) VALUE ZERO.
+001640       77  GV-CKPT-QUOTIENT        PIC 9(05) VALUE ZERO.
+001650       77  GV-CYCLE-EXIT-SWITCH    PIC X(01) VALUE "N".
+001660           88  GV-CYCLE-IS-EXIT              VALUE "Y".
+001670           88  GV-CYCLE-NOT-EXIT             VALUE "N".
+001680       77  GV-RUN-DATE             PIC 9(06) VALUE ZERO.
+001690       77  GV-AUDIT-FILE-STATUS    PIC X(02) VALUE SPACES.
+001700           88  GV-AUDIT-FILE-OK              VALUE "00".
+001710       77  GV-EXCEPT-FILE-STATUS   PIC X(02) VALUE SPACES.
+001720           88  GV-EXCEPT-FILE-OK            VALUE "00".
+001730       77  GV-FEED-FILE-STATUS     PIC X(02) VALUE SPACES.
+001740           88  GV-FEED-FILE-OK               VALUE "00".
+001750       77  GV-TRANS-FILE-STATUS    PIC X(02) VALUE SPACES.
+001760           88  GV-TRANS-FILE-OK              VALUE "00".
+001770       77  GV-RPT-FILE-STATUS      PIC X(02) VALUE SPACES.
+001780           88  GV-RPT-FILE-OK                VALUE "00".
+001790       77  GV-RUN-MODE-SWITCH      PIC X(01) VALUE "L".
+001800           88  GV-MODE-LOOP                  VALUE "L".
+001810           88  GV-MODE-HISTOGRAM             VALUE "H".
+001820       77  GV-MAX-ITER             PIC 9(05) VALUE 01000.
+001830       77  GV-AUDIT-ON-SWITCH      PIC X(01) VALUE "Y".
+001840           88  GV-AUDIT-ON                   VALUE "Y".
+001850           88  GV-AUDIT-OFF                  VALUE "N".
+001860       77  GV-HIST-ZERO            PIC 9(05) COMP VALUE ZERO.
+001870       77  GV-HIST-ONE             PIC 9(05) COMP VALUE ZERO.
+001880       77  GV-HIST-TWO             PIC 9(05) COMP VALUE ZERO.
+001890       77  GV-HIST-OVER            PIC 9(05) COMP VALUE ZERO.
+001900       01  GV-RPT-WORK-LINE.
+001910           05  GV-RPT-LABEL        PIC X(37).
+001920           05  GV-RPT-NUMBER       PIC ZZZZ9.
+001930           05  GV-RPT-TEXT         PIC X(38).
+001940       PROCEDURE DIVISION.
+001950
+001960       MAIN-PROCEDURE.
+001970           OPEN INPUT GIVE-TRANS-FILE.
+001980           IF NOT GV-TRANS-FILE-OK
+001990               DISPLAY "GIVE0007E - GIVEIN COULD NOT BE OPENED, "
+002000                   "FILE STATUS " GV-TRANS-FILE-STATUS
+002010               MOVE "GIVEIN COULD NOT BE OPENED" TO GV-EXIT-REASON
+002020               OPEN OUTPUT GIVE-RPT-FILE
+002030               PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT
+002040               CLOSE GIVE-RPT-FILE
+002050               GO TO MAIN-PROCEDURE-EXIT
+002060           END-IF.
+002070           OPEN OUTPUT GIVE-RPT-FILE.
+002080           IF NOT GV-RPT-FILE-OK
+002090               DISPLAY "GIVE0008E - GIVERPT COULD NOT BE OPENED, "
+002100                   "FILE STATUS " GV-RPT-FILE-STATUS
+002110               CLOSE GIVE-TRANS-FILE
+002120               GO TO MAIN-PROCEDURE-EXIT
+002130           END-IF.
+002140           OPEN EXTEND GIVE-EXCEPT-FILE.
+002150           IF NOT GV-EXCEPT-FILE-OK
+002160               OPEN OUTPUT GIVE-EXCEPT-FILE
+002170           END-IF.
+002180           OPEN EXTEND GIVE-FEED-FILE.
+002190           IF NOT GV-FEED-FILE-OK
+002200               OPEN OUTPUT GIVE-FEED-FILE
+002210           END-IF.
+002220           OPEN EXTEND GIVE-AUDIT-FILE.
+002230           IF NOT GV-AUDIT-FILE-OK
+002240               OPEN OUTPUT GIVE-AUDIT-FILE
+002250           END-IF.
+002260           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002270           PERFORM DISPLAY-TEST THRU DISPLAY-END-EXIT.
+002280           PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT.
+002290           CLOSE GIVE-TRANS-FILE.
+002300           CLOSE GIVE-RPT-FILE.
+002310           CLOSE GIVE-EXCEPT-FILE.
+002320           CLOSE GIVE-FEED-FILE.
+002330           CLOSE GIVE-CKPT-FILE.
+002340           CLOSE GIVE-AUDIT-FILE.
+002350
+002360           STOP RUN.
+002370       MAIN-PROCEDURE-EXIT.
+002380           STOP RUN.
+002390*    *****************************************************************
+002400*    1000-INITIALIZE
+002410*        Loads run-time control values from the GIVECTL parameter
+002420*        record so operations can change the cutoff without a
+002430*        program change. Defaults are kept if GIVECTL is absent.
+002440*    *****************************************************************
+002450       1000-INITIALIZE.
+002460           ACCEPT GV-RUN-DATE FROM DATE.
+002470           OPEN INPUT GIVE-CTL-FILE.
+002480           IF GV-CTL-FILE-OK
+002490               READ GIVE-CTL-FILE
+002500                   NOT AT END
+002510                       MOVE CTL-CUTOFF TO GV-CUTOFF
+002520                       IF CTL-MODE = "H"
+002530                           SET GV-MODE-HISTOGRAM TO TRUE
+002540                       END-IF
+002550                       IF CTL-MAX-ITER > ZERO
+002560                           MOVE CTL-MAX-ITER TO GV-MAX-ITER
+002570                       END-IF
+002580                       IF CTL-AUDIT-FLAG = "N"
+002590                           SET GV-AUDIT-OFF TO TRUE
+002600                       ELSE
+002610                           IF CTL-AUDIT-FLAG = "Y"
+002620                               SET GV-AUDIT-ON TO TRUE
+002630                           END-IF
+002640                       END-IF
+002650               END-READ
+002660               CLOSE GIVE-CTL-FILE
+002670           END-IF.
+002680           PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT.
+002690           IF GV-CKPT-FOUND
+002700               OPEN EXTEND GIVE-CKPT-FILE
+002710           ELSE
+002720               OPEN OUTPUT GIVE-CKPT-FILE
+002730           END-IF.
+002740           PERFORM 1300-SKIP-TO-CHECKPOINT THRU 1300-EXIT.
+002750       1000-EXIT.
+002760           EXIT.
+002770*    *****************************************************************
+002780*    1200-LOAD-CHECKPOINT
+002790*        Restores the last checkpointed position from GIVECKPT, if
+002800*        one exists, so a rerun after an abend resumes instead of
+002810*        reprocessing the transaction file from the beginning.
+002820*    *****************************************************************
+002830       1200-LOAD-CHECKPOINT.
+002840           OPEN INPUT GIVE-CKPT-FILE.
+002850           IF GV-CKPT-FILE-OK
+002860               PERFORM 1210-READ-CKPT-RECORD THRU 1210-EXIT
+002870                   UNTIL GV-CKPT-AT-EOF
+002880               CLOSE GIVE-CKPT-FILE
+002890               IF GV-CKPT-FOUND
+002900                   DISPLAY "GIVE0004I - RESTART AT SEQ "
+002910                       GV-SEQ-NO
+002920               END-IF
+002930           END-IF.
+002940       1200-EXIT.
+002950           EXIT.
+002960
+002970       1210-READ-CKPT-RECORD.
+002980           READ GIVE-CKPT-FILE
+002990               AT END
+003000                   SET GV-CKPT-AT-EOF TO TRUE
+003010               NOT AT END
+003020                   MOVE CKPT-SEQ-NO TO GV-SEQ-NO
+003030                   MOVE CKPT-ITER-COUNT TO GV-ITER-COUNT
+003040                   MOVE CKPT-LAST-GIVE TO GIVE
+003050                   MOVE CKPT-LAST-GIVE-SAVE TO GIVE_SAVE
+003060                   MOVE CKPT-LAST-GIVE-SAVE TO GV-LAST-GIVE-SAVE
+003070                   MOVE CKPT-TEST-COUNT TO GV-TEST-COUNT
+003080                   MOVE CKPT-MIN-GIVE-SAVE TO GV-MIN-GIVE-SAVE
+003090                   MOVE CKPT-MAX-GIVE-SAVE TO GV-MAX-GIVE-SAVE
+003100                   MOVE CKPT-HIST-ZERO TO GV-HIST-ZERO
+003110                   MOVE CKPT-HIST-ONE TO GV-HIST-ONE
+003120                   MOVE CKPT-HIST-TWO TO GV-HIST-TWO
+003130                   MOVE CKPT-HIST-OVER TO GV-HIST-OVER
+003140                   MOVE CKPT-CUTOFF TO GV-CUTOFF
+003150                   MOVE CKPT-MAX-ITER TO GV-MAX-ITER
+003160                   MOVE CKPT-RUN-MODE TO GV-RUN-MODE-SWITCH
+003170                   MOVE CKPT-AUDIT-FLAG TO GV-AUDIT-ON-SWITCH
+003180                   SET GV-CKPT-FOUND TO TRUE
+003190           END-READ.
+003200       1210-EXIT.
+003210           EXIT.
+003220
+003230*    *****************************************************************
+003240*    1300-SKIP-TO-CHECKPOINT
+003250*        Repositions GIVEIN past the transactions already accounted
+003260*        for by the restored checkpoint so they are not reprocessed.
+003270*    *****************************************************************
+003280       1300-SKIP-TO-CHECKPOINT.
+003290           IF GV-CKPT-FOUND AND GV-SEQ-NO > ZERO
+003300               PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+003310                   GV-SEQ-NO TIMES
+003320           END-IF.
+003330       1300-EXIT.
+003340           EXIT.
+003350
+003360       1310-SKIP-ONE-RECORD.
+003370           READ GIVE-TRANS-FILE
+003380               AT END
+003390                   SET GV-END-OF-FILE TO TRUE
+003400           END-READ.
+003410       1310-EXIT.
+003420           EXIT.
+003430
+003440*    *****************************************************************
+003450*    2200-APPLY-MAINTENANCE
+003460*        Applies a maintenance transaction (type "MT" mixed into the
+003470*        GIVEIN input) so operations can change the cutoff, the run
+003480*        mode, the iteration ceiling, or turn audit logging on and
+003490*        off without a program change.
+003500*    *****************************************************************
+003510       2200-APPLY-MAINTENANCE.
+003520           EVALUATE MAINT-FIELD-CODE
+003530               WHEN "CO"
+003540                   MOVE MAINT-CUTOFF-VALUE TO GV-CUTOFF
+003550               WHEN "AU"
+003560                   IF MAINT-AUDIT-FLAG = "N"
+003570                       SET GV-AUDIT-OFF TO TRUE
+003580                   ELSE
+003590                       IF MAINT-AUDIT-FLAG = "Y"
+003600                           SET GV-AUDIT-ON TO TRUE
+003610                       END-IF
+003620                   END-IF
+003630               WHEN "MX"
+003640                   IF MAINT-MAX-ITER-VALUE > ZERO
+003650                       MOVE MAINT-MAX-ITER-VALUE TO GV-MAX-ITER
+003660                   END-IF
+003670               WHEN "MO"
+003680                   IF MAINT-MODE-FLAG = "H"
+003690                       SET GV-MODE-HISTOGRAM TO TRUE
+003700                   ELSE
+003710                       IF MAINT-MODE-FLAG = "L"
+003720                           SET GV-MODE-LOOP TO TRUE
+003730                       END-IF
+003740                   END-IF
+003750               WHEN OTHER
+003760                   DISPLAY "GIVE0006W - UNKNOWN MAINTENANCE CODE "
+003770                       MAINT-FIELD-CODE
+003780           END-EVALUATE.
+003790           PERFORM 1400-CHECKPOINT THRU 1400-EXIT.
+003800       2200-EXIT.
+003810           EXIT.
+003820
+003830       DISPLAY-TEST.
+003840
+003850           DISPLAY "TEST"
+003860           ADD 1 TO GV-TEST-COUNT
+003870           EXIT.
+003880
+003890       DISPLAY-END.
+003900           READ GIVE-TRANS-FILE
+003910               AT END
+003920                   SET GV-END-OF-FILE TO TRUE
+003930                   MOVE "END OF TRANSACTION FILE"
+003940                       TO GV-EXIT-REASON
+003950                   GO TO DISPLAY-END-EXIT
+003960           END-READ.
+003970           ADD 1 TO GV-SEQ-NO.
+003980           IF TRANS-IS-MAINT
+003990               PERFORM 2200-APPLY-MAINTENANCE THRU 2200-EXIT
+004000               GO TO DISPLAY-TEST
+004010           END-IF.
+004020
+004030           PERFORM 3000-VALIDATE-GIVE THRU 3000-EXIT.
+004040           IF GV-GIVE-INVALID
+004050               GO TO DISPLAY-TEST
+004060           END-IF.
+004070           MOVE GIVE TO GIVE_SAVE.
+004080           PERFORM 6000-WRITE-FEED THRU 6000-EXIT.
+004090
+004100           IF GIVE_SAVE < GV-MIN-GIVE-SAVE
+004110               MOVE GIVE_SAVE TO GV-MIN-GIVE-SAVE
+004120           END-IF.
+004130           IF GIVE_SAVE > GV-MAX-GIVE-SAVE
+004140               MOVE GIVE_SAVE TO GV-MAX-GIVE-SAVE
+004150           END-IF.
+004160           MOVE GIVE_SAVE TO GV-LAST-GIVE-SAVE.
+004170           ADD 1 TO GV-ITER-COUNT.
+004180
+004190           DIVIDE GV-ITER-COUNT BY GV-CKPT-INTERVAL
+004200               GIVING GV-CKPT-QUOTIENT
+004210               REMAINDER GV-CKPT-REMAINDER.
+004220           IF GV-CKPT-REMAINDER = ZERO
+004230               PERFORM 1400-CHECKPOINT THRU 1400-EXIT
+004240           END-IF.
+004250
+004260           IF GV-ITER-COUNT >= GV-MAX-ITER
+004270               DISPLAY "GIVE0005I - MAX ITERATION LIMIT REACHED"
+004280               MOVE "MAXIMUM ITERATION LIMIT REACHED"
+004290                   TO GV-EXIT-REASON
+004300               SET GV-CYCLE-IS-EXIT TO TRUE
+004310               IF GV-AUDIT-ON
+004320                   PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+004330               END-IF
+004340               PERFORM 1400-CHECKPOINT THRU 1400-EXIT
+004350               GO TO DISPLAY-END-EXIT
+004360           END-IF.
+004370
+004380           IF GV-MODE-HISTOGRAM
+004390               PERFORM 5000-TALLY-HISTOGRAM THRU 5000-EXIT
+004400               SET GV-CYCLE-NOT-EXIT TO TRUE
+004410           ELSE
+004420               IF GIVE_SAVE > GV-CUTOFF
+004430                   SET GV-CYCLE-IS-EXIT TO TRUE
+004440               ELSE
+004450                   SET GV-CYCLE-NOT-EXIT TO TRUE
+004460               END-IF
+004470           END-IF.
+004480           IF GV-AUDIT-ON
+004490               PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+004500           END-IF.
+004510
+004520           IF GV-CYCLE-IS-EXIT
+004530               MOVE "GIVE_SAVE EXCEEDED CUTOFF" TO GV-EXIT-REASON
+004540               GO TO DISPLAY-END-EXIT
+004550
+004560               ELSE
+004570                   GO TO DISPLAY-TEST.
+004580
+004590       DISPLAY-END-EXIT.
+004600           EXIT.
+004610
+004620*    *****************************************************************
+004630*    1400-CHECKPOINT
+004640*        Records the current position so a restart after an abend
+004650*        can resume from here instead of reprocessing the batch.
+004660*    *****************************************************************
+004670       1400-CHECKPOINT.
+004680           MOVE GV-SEQ-NO TO CKPT-SEQ-NO.
+004690           MOVE GV-ITER-COUNT TO CKPT-ITER-COUNT.
+004700           MOVE GIVE TO CKPT-LAST-GIVE.
+004710           MOVE GIVE_SAVE TO CKPT-LAST-GIVE-SAVE.
+004720           MOVE GV-TEST-COUNT TO CKPT-TEST-COUNT.
+004730           MOVE GV-MIN-GIVE-SAVE TO CKPT-MIN-GIVE-SAVE.
+004740           MOVE GV-MAX-GIVE-SAVE TO CKPT-MAX-GIVE-SAVE.
+004750           MOVE GV-HIST-ZERO TO CKPT-HIST-ZERO.
+004760           MOVE GV-HIST-ONE TO CKPT-HIST-ONE.
+004770           MOVE GV-HIST-TWO TO CKPT-HIST-TWO.
+004780           MOVE GV-HIST-OVER TO CKPT-HIST-OVER.
+004790           MOVE GV-CUTOFF TO CKPT-CUTOFF.
+004800           MOVE GV-MAX-ITER TO CKPT-MAX-ITER.
+004810           MOVE GV-RUN-MODE-SWITCH TO CKPT-RUN-MODE.
+004820           MOVE GV-AUDIT-ON-SWITCH TO CKPT-AUDIT-FLAG.
+004830           WRITE CKPT-RECORD.
+004840       1400-EXIT.
+004850           EXIT.
+004860
+004870*    *****************************************************************
+004880*    5000-TALLY-HISTOGRAM
+004890*        Accumulates every GIVE value into a distribution bucket
+004900*        instead of stopping the run the first time GIVE_SAVE tops
+004910*        the cutoff, so a histogram-mode run reports the full spread.
+004920*    *****************************************************************
+004930       5000-TALLY-HISTOGRAM.
+004940           EVALUATE TRUE
+004950               WHEN GIVE_SAVE > GV-CUTOFF
+004960                   ADD 1 TO GV-HIST-OVER
+004970               WHEN GIVE_SAVE = 0
+004980                   ADD 1 TO GV-HIST-ZERO
+004990               WHEN GIVE_SAVE = 1
+005000                   ADD 1 TO GV-HIST-ONE
+005010               WHEN OTHER
+005020                   ADD 1 TO GV-HIST-TWO
+005030           END-EVALUATE.
+005040       5000-EXIT.
+005050           EXIT.
+005060
+005070*    *****************************************************************
+005080*    6000-WRITE-FEED
+005090*        Writes every accepted GIVE value to the feed file so the
+005100*        downstream reconciliation job can match it against its
+005110*        expected totals without hand-keying.
+005120*    *****************************************************************
+005130       6000-WRITE-FEED.
+005140           MOVE SPACES TO FEED-RECORD.
+005150           MOVE GV-RUN-DATE TO FEED-RUN-DATE.
+005160           MOVE GV-SEQ-NO TO FEED-SEQ-NO.
+005170           MOVE GIVE TO FEED-GIVE-VALUE.
+005180           WRITE FEED-RECORD.
+005190       6000-EXIT.
+005200           EXIT.
+005210
+005220*    *****************************************************************
+005230*    7000-WRITE-AUDIT
+005240*        Appends one audit record per DISPLAY-TEST/DISPLAY-END cycle
+005250*        so audit can see how a run's totals were derived.
+005260*    *****************************************************************
+005270       7000-WRITE-AUDIT.
+005280           MOVE GV-RUN-DATE TO AUDIT-DATE.
+005290           ACCEPT AUDIT-TIME FROM TIME.
+005300           MOVE GV-SEQ-NO TO AUDIT-SEQ-NO.
+005310           MOVE GIVE TO AUDIT-GIVE-VALUE.
+005320           MOVE GIVE_SAVE TO AUDIT-GIVE-SAVE-VALUE.
+005330           IF GV-CYCLE-IS-EXIT
+005340               MOVE "Y" TO AUDIT-EXIT-SWITCH
+005350           ELSE
+005360               MOVE "N" TO AUDIT-EXIT-SWITCH
+005370           END-IF.
+005380           WRITE AUDIT-RECORD.
+005390       7000-EXIT.
+005400           EXIT.
+005410
+005420*    *****************************************************************
+005430*    3000-VALIDATE-GIVE
+005440*        Edits the raw GIVE transaction field. Blank or non-numeric
+005450*        entries are written to the exceptions file with a reason
+005460*        code instead of being trusted into GIVE.
+005470*    *****************************************************************
+005480       3000-VALIDATE-GIVE.
+005490           SET GV-VALID-GIVE TO TRUE.
+005500           IF TRANS-GIVE-RAW = SPACES
+005510               SET GV-GIVE-INVALID TO TRUE
+005520               MOVE GV-SEQ-NO TO EXCEPT-SEQ-NO
+005530               MOVE TRANS-GIVE-RAW TO EXCEPT-RAW-VALUE
+005540               MOVE "BL" TO EXCEPT-REASON-CODE
+005550               MOVE "BLANK GIVE VALUE" TO EXCEPT-REASON-TEXT
+005560               WRITE EXCEPT-RECORD
+005570               PERFORM 1400-CHECKPOINT THRU 1400-EXIT
+005580           ELSE
+005590               IF TRANS-GIVE-RAW NOT NUMERIC
+005600                   SET GV-GIVE-INVALID TO TRUE
+005610                   MOVE GV-SEQ-NO TO EXCEPT-SEQ-NO
+005620                   MOVE TRANS-GIVE-RAW TO EXCEPT-RAW-VALUE
+005630                   MOVE "NN" TO EXCEPT-REASON-CODE
+005640                   MOVE "NON-NUMERIC GIVE VALUE"
+005650                       TO EXCEPT-REASON-TEXT
+005660                   WRITE EXCEPT-RECORD
+005670                   PERFORM 1400-CHECKPOINT THRU 1400-EXIT
+005680               ELSE
+005690                   MOVE TRANS-GIVE-RAW TO GIVE
+005700               END-IF
+005710           END-IF.
+005720       3000-EXIT.
+005730           EXIT.
+005740
+005750*    *****************************************************************
+005760*    8000-WRITE-SUMMARY
+005770*        Writes the run-control report read by the shift operator to
+005780*        confirm what the job did without scanning screen scrollback.
+005790*    *****************************************************************
+005800       8000-WRITE-SUMMARY.
+005810           MOVE SPACES TO GV-RPT-WORK-LINE.
+005820           MOVE "GIVE PROCESSING - RUN CONTROL REPORT"
+005830               TO GV-RPT-LABEL.
+005840           MOVE GV-RPT-WORK-LINE TO RPT-LINE.
+005850           WRITE RPT-LINE.
+005860
+005870           MOVE SPACES TO GV-RPT-WORK-LINE.
+005880           MOVE "DISPLAY-TEST CYCLES EXECUTED" TO GV-RPT-LABEL.
+005890           MOVE GV-TEST-COUNT TO GV-RPT-NUMBER.
+005900           MOVE GV-RPT-WORK-LINE TO RPT-LINE.
+005910           WRITE RPT-LINE.
+005920
+005930           MOVE SPACES TO GV-RPT-WORK-LINE.
+005940           MOVE "MINIMUM GIVE_SAVE SEEN" TO GV-RPT-LABEL.
+005950           MOVE GV-MIN-GIVE-SAVE TO GV-RPT-NUMBER.
+005960           MOVE GV-RPT-WORK-LINE TO RPT-LINE.
+005970           WRITE RPT-LINE.
+005980
+005990           MOVE SPACES TO GV-RPT-WORK-LINE.
+006000           MOVE "MAXIMUM GIVE_SAVE SEEN" TO GV-RPT-LABEL.
+006010           MOVE GV-MAX-GIVE-SAVE TO GV-RPT-NUMBER.
+006020           MOVE GV-RPT-WORK-LINE TO RPT-LINE.
+006030           WRITE RPT-LINE.
+006040
+006050           MOVE SPACES TO GV-RPT-WORK-LINE.
+006060           MOVE "LAST GIVE_SAVE SEEN" TO GV-RPT-LABEL.
+006070           MOVE GV-LAST-GIVE-SAVE TO GV-RPT-NUMBER.
+006080           MOVE GV-RPT-WORK-LINE TO RPT-LINE.
+006090           WRITE RPT-LINE.
+006100
+006110           MOVE SPACES TO GV-RPT-WORK-LINE.
+006120           MOVE "RUN END REASON" TO GV-RPT-LABEL.
+006130           MOVE GV-EXIT-REASON TO GV-RPT-TEXT.
+006140           MOVE GV-RPT-WORK-LINE TO RPT-LINE.
+006150           WRITE RPT-LINE.
+006160
+006170           IF GV-MODE-HISTOGRAM
+006180               PERFORM 8100-WRITE-HISTOGRAM THRU 8100-EXIT
+006190           END-IF.
+006200       8000-EXIT.
+006210           EXIT.
+006220
+006230*    *****************************************************************
+006240*    8100-WRITE-HISTOGRAM
+006250*        Adds the GIVE value distribution counts to the run-control
+006260*        report for a histogram-mode run.
+006270*    *****************************************************************
+006280       8100-WRITE-HISTOGRAM.
+006290           MOVE SPACES TO GV-RPT-WORK-LINE.
+006300           MOVE "GIVE VALUE 0 COUNT" TO GV-RPT-LABEL.
+006310           MOVE GV-HIST-ZERO TO GV-RPT-NUMBER.
+006320           MOVE GV-RPT-WORK-LINE TO RPT-LINE.
+006330           WRITE RPT-LINE.
+006340
+006350           MOVE SPACES TO GV-RPT-WORK-LINE.
+006360           MOVE "GIVE VALUE 1 COUNT" TO GV-RPT-LABEL.
+006370           MOVE GV-HIST-ONE TO GV-RPT-NUMBER.
+006380           MOVE GV-RPT-WORK-LINE TO RPT-LINE.
+006390           WRITE RPT-LINE.
+006400
+006410           MOVE SPACES TO GV-RPT-WORK-LINE.
+006420           MOVE "GIVE VALUE 2 TO CUTOFF COUNT" TO GV-RPT-LABEL.
+006430           MOVE GV-HIST-TWO TO GV-RPT-NUMBER.
+006440           MOVE GV-RPT-WORK-LINE TO RPT-LINE.
+006450           WRITE RPT-LINE.
+006460
+006470           MOVE SPACES TO GV-RPT-WORK-LINE.
+006480           MOVE "GIVE VALUE OVER CUTOFF COUNT" TO GV-RPT-LABEL.
+006490           MOVE GV-HIST-OVER TO GV-RPT-NUMBER.
+006500           MOVE GV-RPT-WORK-LINE TO RPT-LINE.
+006510           WRITE RPT-LINE.
+006520       8100-EXIT.
+006530           EXIT.
+006540
+006550           END PROGRAM YOUR-PROGRAM-NAME.
